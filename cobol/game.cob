@@ -1,105 +1,1082 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GAME-OF-LIFE.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 HEIGHT PIC 9(2) VALUE 50.
-       01 WIDTH PIC 9(3) VALUE 100.
-       01 BOARD-SIZE PIC 9(4) VALUE 5000.
-       01 GENERATIONS PIC 9(3) VALUE 500.
-       01 CELLS-TABLE.
-           05 CELLS-A PIC 9 OCCURS 5000 TIMES.
-           05 CELLS-B PIC 9 OCCURS 5000 TIMES.
-       01 SEED PIC 9(9) VALUE 123456789.
-       01 RAND PIC 9(9).
-       01 F PIC 9(4).
-       01 G PIC 9(4).
-       01 I PIC 9(3).
-       01 J PIC 9(3).
-       01 N PIC 9(3).
-       01 M PIC 9(3).
-       01 K PIC 9(3).
-       01 L PIC 9(3).
-       01 RESULT PIC 9.
-       01 CELL PIC 9.
-       01 ADJ PIC 9.
-       01 ESC PIC X VALUE X"1B".
-           
-       PROCEDURE DIVISION.
-           PERFORM VARYING F FROM 1 BY 1 UNTIL F > BOARD-SIZE
-               COMPUTE SEED = SEED * 4848 + 1
-               COMPUTE RAND = FUNCTION MOD(SEED, 90) + 2
-               
-               IF RAND > 50
-                   MOVE 1 TO CELLS-A(F)
-               ELSE
-                   MOVE 0 TO CELLS-A(F)
-               END-IF
-           END-PERFORM.
-
-           PERFORM VARYING F FROM 1 BY 1 UNTIL F > GENERATIONS
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I > HEIGHT
-                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > WIDTH
-                       IF CELLS-A((I - 1) * WIDTH + J) = 1
-                           DISPLAY "██" WITH NO ADVANCING
-                       ELSE
-                           DISPLAY "  " WITH NO ADVANCING
-                       END-IF
-                   END-PERFORM
-                   DISPLAY " "
-               END-PERFORM
-
-               DISPLAY ESC "[50A" WITH NO ADVANCING
-
-               PERFORM VARYING G FROM 1 BY 1 UNTIL G > BOARD-SIZE
-                   MOVE CELLS-A(G) TO CELLS-B(G)
-               END-PERFORM
-
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I > HEIGHT
-                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > WIDTH
-                       MOVE I TO N
-                       MOVE J TO M
-                       PERFORM GET-CELL
-                       MOVE RESULT TO CELL
-                       MOVE 0 TO ADJ
-
-                       PERFORM COMPUTE-ADJACENT
-                       
-                       IF CELL = 1
-                           IF ADJ < 2
-                               MOVE 0 TO CELL
-                           END-IF
-                           IF ADJ > 3
-                               MOVE 0 TO CELL
-                           END-IF
-                       ELSE
-                           IF ADJ = 3
-                               MOVE 1 TO CELL
-                           END-IF
-                       END-IF
-
-                       MOVE CELL TO CELLS-A((I - 1) * WIDTH + J)
-                   END-PERFORM
-               END-PERFORM
-           END-PERFORM.
-           STOP RUN.
-
-       GET-CELL.
-           IF N >= 1 AND M >= 1 AND N <= HEIGHT AND M <= WIDTH
-               MOVE CELLS-B((N - 1) * WIDTH + M) TO RESULT
-           ELSE
-               MOVE 0 TO RESULT
-           END-IF.
-
-       COMPUTE-ADJACENT.
-           PERFORM VARYING K FROM 0 BY 1 UNTIL K > 2
-               PERFORM VARYING L FROM 0 BY 1 UNTIL L > 2
-                   IF K <> 1 OR L <> 1
-                       COMPUTE N = I + K - 1
-                       COMPUTE M = J + L - 1
-                       PERFORM GET-CELL
-                       IF RESULT = 1
-                           COMPUTE ADJ = ADJ + 1
-                       END-IF
-                   END-IF
-               END-PERFORM
-           END-PERFORM.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. GAME-OF-LIFE.
+000030 AUTHOR. R HARTWELL.
+000040 INSTALLATION. DEMO SYSTEMS GROUP.
+000050 DATE-WRITTEN. 01/15/2019.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                      *
+000090*  DATE       INIT  DESCRIPTION                              *
+000100*  01/15/2019 RH    ORIGINAL PROGRAM - RANDOM CONWAY BOARD    *
+000110*                   ANIMATED TO THE TERMINAL.                 *
+000120*  08/09/2026 RH    HEIGHT/WIDTH/GENERATIONS/SEED AND OTHER   *
+000130*                   RUN OPTIONS NOW COME FROM A RUN-SPEC       *
+000140*                   DATASET SO A SINGLE JOB CAN SWEEP SEVERAL  *
+000150*                   BOARD CONFIGURATIONS (FORMERLY HARD-CODED  *
+000160*                   VALUE CLAUSES REQUIRED A RECOMPILE).       *
+000170*  08/09/2026 RH    ADDED NAMED STARTING PATTERN LOAD FROM THE *
+000180*                   PATTERN DATASET AS AN ALTERNATIVE TO THE   *
+000190*                   RANDOM FILL.                               *
+000200*  08/09/2026 RH    ADDED CHECKPOINT/RESTART SUPPORT SO A LONG *
+000210*                   RUN CAN RESUME AFTER AN ABEND.             *
+000220*  08/09/2026 RH    ADDED PER-GENERATION STATISTICS REPORT AND *
+000230*                   BOARD ARCHIVE OUTPUT DATASETS.             *
+000240*  08/09/2026 RH    ADDED TOROIDAL WRAP-AROUND BOUNDARY OPTION *
+000250*                   ALONGSIDE THE ORIGINAL DEAD-EDGE BEHAVIOR. *
+000260*  08/09/2026 RH    ADDED EXTINCT/STABLE/OSCILLATING DETECTION *
+000270*                   TO END A RUN EARLY WHEN THE BOARD STOPS    *
+000280*                   CHANGING.                                  *
+000290*  08/09/2026 RH    ADDED BOARD DIMENSION VALIDATION AGAINST   *
+000300*                   THE CELLS TABLE CAPACITY.                  *
+000310*  08/09/2026 RH    ADDED PERSISTENT AUDIT LOG OF RUN           *
+000320*                   PARAMETERS AND OUTCOME.                    *
+000330*----------------------------------------------------------*
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT RUN-SPEC-FILE ASSIGN TO "RUNSPEC"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS FS-RUN-SPEC.
+000400     SELECT PATTERN-FILE ASSIGN TO "PATTERN"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS FS-PATTERN.
+000430     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS FS-CHECKPOINT.
+000460     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS FS-REPORT.
+000490     SELECT BOARD-OUT-FILE ASSIGN TO "BOARDOUT"
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS FS-BOARD-OUT.
+000520     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS FS-AUDIT.
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570 FD  RUN-SPEC-FILE.
+000580 01  RUN-SPEC-RECORD.
+000590     05  RS-HEIGHT               PIC 9(03).
+000600     05  RS-WIDTH                PIC 9(03).
+000610     05  RS-GENERATIONS          PIC 9(04).
+000620     05  RS-SEED                 PIC 9(09).
+000630     05  RS-WRAP-FLAG            PIC X(01).
+000640     05  RS-PATTERN-NAME         PIC X(10).
+000650     05  RS-CKPT-INTERVAL        PIC 9(04).
+000660     05  RS-RESTART-FLAG         PIC X(01).
+000670 
+000680 FD  PATTERN-FILE.
+000690 01  PATTERN-RECORD.
+000700     05  PR-PATTERN-NAME         PIC X(10).
+000710     05  PR-ROW-OFFSET           PIC S9(03)
+000720         SIGN IS LEADING SEPARATE.
+000730     05  PR-COL-OFFSET           PIC S9(03)
+000740         SIGN IS LEADING SEPARATE.
+000750 
+000760 FD  CHECKPOINT-FILE.
+000770 01  CHECKPOINT-RECORD.
+000780     05  CKPT-RUN-NUMBER         PIC 9(04).
+000790     05  CKPT-GENERATION         PIC 9(04).
+000800     05  CKPT-HEIGHT             PIC 9(03).
+000810     05  CKPT-WIDTH              PIC 9(03).
+000820     05  CKPT-PEAK-POPULATION    PIC 9(05).
+000830     05  CKPT-PEAK-GENERATION    PIC 9(04).
+000840     05  CKPT-CELLS              PIC 9 OCCURS 5000 TIMES.
+000850 
+000860 FD  REPORT-FILE.
+000870 01  REPORT-RECORD               PIC X(80).
+000880 
+000890 FD  BOARD-OUT-FILE.
+000900 01  BOARD-OUT-RECORD            PIC X(999).
+000910 
+000920 FD  AUDIT-FILE.
+000930 01  AUDIT-RECORD                PIC X(180).
+000940 
+000950 WORKING-STORAGE SECTION.
+000960 01  HEIGHT                      PIC 9(3) VALUE 50.
+000970 01  WIDTH                       PIC 9(3) VALUE 100.
+000980 01  BOARD-SIZE                  PIC 9(4) VALUE 5000.
+000990 01  BOARD-SIZE-MAX              PIC 9(4) VALUE 5000.
+001000 01  VALIDATION-SIZE             PIC 9(8).
+001010 01  GENERATIONS                 PIC 9(4) VALUE 500.
+001020 01  CELLS-TABLE.
+001030     05  CELLS-A                 PIC 9 OCCURS 5000 TIMES.
+001040     05  CELLS-B                 PIC 9 OCCURS 5000 TIMES.
+001050 01  SEED                        PIC 9(9) VALUE 123456789.
+001060 01  ORIGINAL-SEED               PIC 9(9).
+001070 01  RAND                        PIC 9(9).
+001080 01  F                           PIC 9(5).
+001090 01  G                           PIC 9(4).
+001100 01  I                           PIC 9(3).
+001110 01  J                           PIC 9(3).
+001120 01  N                           PIC 9(3).
+001130 01  M                           PIC 9(3).
+001140 01  K                           PIC 9(3).
+001150 01  L                           PIC 9(3).
+001160 01  H                           PIC 9(1).
+001170 01  RESULT                      PIC 9.
+001180 01  CELL                        PIC 9.
+001190 01  ADJ                         PIC 9.
+001200 01  ESC                         PIC X VALUE X"1B".
+001210 
+001220* RUN-SPEC / CONTROL OPTIONS UNPACKED FOR THE CURRENT RUN
+001230 01  WRAP-FLAG                   PIC X(01) VALUE "N".
+001240     88  WRAP-ENABLED                       VALUE "Y".
+001250 01  PATTERN-NAME                PIC X(10) VALUE SPACES.
+001260 01  CKPT-INTERVAL               PIC 9(04) VALUE 0.
+001270 01  RESTART-FLAG                PIC X(01) VALUE "N".
+001280     88  RESTART-REQUESTED                  VALUE "Y".
+001290 01  ANCHOR-ROW                  PIC 9(03).
+001300 01  ANCHOR-COL                  PIC 9(03).
+001310 01  START-GENERATION            PIC 9(04) VALUE 1.
+001320 01  REMAINDER-VALUE             PIC 9(04).
+001330 01  SAVED-CKPT-GENERATION       PIC 9(04).
+001340 01  SAVED-CKPT-HEIGHT           PIC 9(03).
+001350 01  SAVED-CKPT-WIDTH            PIC 9(03).
+001360 01  SAVED-CKPT-PEAK-POPULATION  PIC 9(05).
+001370 01  SAVED-CKPT-PEAK-GENERATION  PIC 9(04).
+001380 01  SAVED-CKPT-CELLS            PIC 9 OCCURS 5000 TIMES.
+001390
+001400* PER-GENERATION AND PER-RUN STATISTICS
+001410 01  LIVE-COUNT                  PIC 9(05).
+001420 01  BORN-COUNT                  PIC 9(05).
+001430 01  DIED-COUNT                  PIC 9(05).
+001440 01  PEAK-POPULATION             PIC 9(05) VALUE 0.
+001450 01  PEAK-GENERATION             PIC 9(04) VALUE 0.
+001460 01  EXIT-GENERATION             PIC 9(04) VALUE 0.
+001470 01  EXIT-REASON                 PIC X(60) VALUE SPACES.
+001480 01  RUN-CONTROL-FLAG            PIC X(01) VALUE "N".
+001490     88  STOP-REQUESTED                     VALUE "Y".
+001500 
+001510* RECENT-GENERATION HISTORY USED FOR CYCLE DETECTION
+001520 01  HISTORY-DEPTH               PIC 9(1) VALUE 6.
+001530 01  HISTORY-COUNT                PIC 9(1) VALUE 0.
+001540 01  HISTORY-TABLE.
+001550     05  HISTORY-ENTRY OCCURS 6 TIMES.
+001560         10  HISTORY-CELLS       PIC 9 OCCURS 5000 TIMES.
+001570 01  MATCH-FOUND-FLAG            PIC X(01) VALUE "N".
+001580     88  HISTORY-MATCH                      VALUE "Y".
+001590 01  MATCH-DISTANCE              PIC 9(01).
+001600 01  CELLS-EQUAL-FLAG            PIC X(01) VALUE "Y".
+001610     88  CELLS-MATCH                        VALUE "Y".
+001620 01  CYCLE-START-GENERATION      PIC 9(04).
+001630 
+001640* VALIDATION AND JOB CONTROL
+001650 01  VALIDATION-OK-FLAG          PIC X(01) VALUE "Y".
+001660     88  DIMENSIONS-VALID                   VALUE "Y".
+001670 01  ZERO-DIMENSION-FLAG         PIC X(01) VALUE "N".
+001680     88  DIMENSION-IS-ZERO                  VALUE "Y".
+001690 01  RUN-SPEC-EOF-FLAG           PIC X(01) VALUE "N".
+001700     88  NO-MORE-RUN-SPECS                  VALUE "Y".
+001710 01  PATTERN-EOF-FLAG            PIC X(01) VALUE "N".
+001720     88  NO-MORE-PATTERNS                   VALUE "Y".
+001730 01  CHECKPOINT-EOF-FLAG         PIC X(01) VALUE "N".
+001740     88  NO-MORE-CHECKPOINTS                VALUE "Y".
+001750 01  CHECKPOINT-FOUND-FLAG       PIC X(01) VALUE "N".
+001760     88  CHECKPOINT-WAS-FOUND                VALUE "Y".
+001770 01  RUN-NUMBER                  PIC 9(04) VALUE 0.
+001780 01  JOB-TOTAL-RUNS              PIC 9(04) VALUE 0.
+001790 01  JOB-TOTAL-REJECTED          PIC 9(04) VALUE 0.
+001800 
+001810* FILE STATUS SWITCHES
+001820 01  FS-RUN-SPEC                 PIC X(02).
+001830 01  FS-PATTERN                  PIC X(02).
+001840 01  FS-CHECKPOINT               PIC X(02).
+001850 01  FS-REPORT                   PIC X(02).
+001860 01  FS-BOARD-OUT                PIC X(02).
+001870 01  FS-AUDIT                    PIC X(02).
+001880 
+001890* REPORT AND AUDIT LINE-EDITING WORK AREAS
+001900 01  EDIT-RUN-NUMBER             PIC ZZZ9.
+001910 01  EDIT-GENERATION             PIC ZZZ9.
+001920 01  EDIT-LIVE                   PIC ZZZZ9.
+001930 01  EDIT-BORN                   PIC ZZZZ9.
+001940 01  EDIT-DIED                   PIC ZZZZ9.
+001950 01  EDIT-PEAK                   PIC ZZZZ9.
+001960 01  EDIT-PEAK-GEN               PIC ZZZ9.
+001970 01  EDIT-HEIGHT                 PIC ZZ9.
+001980 01  EDIT-WIDTH                  PIC ZZ9.
+001990 01  EDIT-REQ-GENERATIONS        PIC ZZZ9.
+002000 01  EDIT-SEED                   PIC Z(8)9.
+002010 01  EDIT-TOTAL-RUNS             PIC ZZZ9.
+002020 01  EDIT-TOTAL-REJECTED         PIC ZZZ9.
+002030 
+002040* TIMESTAMP FOR THE AUDIT TRAIL
+002050 01  CURRENT-DATE-FIELD.
+002060     05  CURRENT-YYYY            PIC 9(4).
+002070     05  CURRENT-MM              PIC 9(2).
+002080     05  CURRENT-DD              PIC 9(2).
+002090 01  CURRENT-TIME-FIELD.
+002100     05  CURRENT-HH              PIC 9(2).
+002110     05  CURRENT-MN              PIC 9(2).
+002120     05  CURRENT-SS              PIC 9(2).
+002130     05  CURRENT-HS              PIC 9(2).
+002140 
+002150 PROCEDURE DIVISION.
+002160*----------------------------------------------------------*
+002170* 0000-MAINLINE - OPEN THE JOB, WORK THE RUN-SPEC DATASET,  *
+002180* THEN CLOSE DOWN AND REPORT THE JOB-LEVEL SUMMARY.         *
+002190*----------------------------------------------------------*
+002200 0000-MAINLINE.
+002210     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002220     PERFORM 2000-PROCESS-RUN-LIST THRU 2000-EXIT.
+002230     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002240     STOP RUN.
+002250 
+002260*----------------------------------------------------------*
+002270* 1000-INITIALIZE - OPEN THE DATASETS THAT LIVE FOR THE     *
+002280* WHOLE JOB.                                                *
+002290*----------------------------------------------------------*
+002300 1000-INITIALIZE.
+002310     MOVE 0 TO JOB-TOTAL-RUNS.
+002320     MOVE 0 TO JOB-TOTAL-REJECTED.
+002330     MOVE 0 TO RUN-NUMBER.
+002340     OPEN OUTPUT REPORT-FILE.
+002350     OPEN OUTPUT BOARD-OUT-FILE.
+002360     IF FS-REPORT NOT = "00" OR FS-BOARD-OUT NOT = "00"
+002370         MOVE "Y" TO RUN-SPEC-EOF-FLAG
+002380         DISPLAY "REPORT OR BOARD-ARCHIVE DATASET NOT "
+002390             "AVAILABLE - FILE STATUS " FS-REPORT "/"
+002400             FS-BOARD-OUT " - JOB TERMINATED, NO RUNS PROCESSED"
+002410     ELSE
+002420         PERFORM 1010-OPEN-AUDIT-FILE THRU 1010-EXIT
+002430         MOVE SPACES TO REPORT-RECORD
+002440         STRING "GAME-OF-LIFE BATCH RUN REPORT" DELIMITED BY SIZE
+002450             INTO REPORT-RECORD
+002460         WRITE REPORT-RECORD
+002470         PERFORM 1020-OPEN-RUN-SPEC-FILE THRU 1020-EXIT
+002480     END-IF.
+002490 1000-EXIT.
+002500     EXIT.
+002510
+002520 1010-OPEN-AUDIT-FILE.
+002530     OPEN EXTEND AUDIT-FILE.
+002540     IF FS-AUDIT NOT = "00"
+002550         OPEN OUTPUT AUDIT-FILE
+002560     END-IF.
+002570 1010-EXIT.
+002580     EXIT.
+002590
+002600*----------------------------------------------------------*
+002610* 1020-OPEN-RUN-SPEC-FILE - A MISSING OR UNREADABLE RUNSPEC *
+002620* DATASET MUST FAIL THE JOB CLEANLY, NOT SPIN FOREVER.      *
+002630*----------------------------------------------------------*
+002640 1020-OPEN-RUN-SPEC-FILE.
+002650     OPEN INPUT RUN-SPEC-FILE.
+002660     IF FS-RUN-SPEC NOT = "00"
+002670         MOVE "Y" TO RUN-SPEC-EOF-FLAG
+002680         DISPLAY "RUNSPEC DATASET NOT AVAILABLE - FILE STATUS "
+002690             FS-RUN-SPEC " - JOB TERMINATED, NO RUNS PROCESSED"
+002700         MOVE SPACES TO REPORT-RECORD
+002710         STRING "RUNSPEC DATASET NOT AVAILABLE - FILE STATUS "
+002720             FS-RUN-SPEC " - JOB TERMINATED, NO RUNS PROCESSED"
+002730             DELIMITED BY SIZE INTO REPORT-RECORD
+002740         WRITE REPORT-RECORD
+002750     END-IF.
+002760 1020-EXIT.
+002770     EXIT.
+002780 
+002790*----------------------------------------------------------*
+002800* 2000-PROCESS-RUN-LIST - READ ONE RUN SPECIFICATION AT A   *
+002810* TIME AND DRIVE A FULL SIMULATION FOR EACH VALID ONE.      *
+002820*----------------------------------------------------------*
+002830 2000-PROCESS-RUN-LIST.
+002840     IF NOT NO-MORE-RUN-SPECS
+002850         PERFORM 2100-READ-RUN-SPEC THRU 2100-EXIT
+002860     END-IF.
+002870     PERFORM 2200-HANDLE-ONE-RUN-SPEC THRU 2200-EXIT
+002880         UNTIL NO-MORE-RUN-SPECS.
+002890 2000-EXIT.
+002900     EXIT.
+002910 
+002920 2100-READ-RUN-SPEC.
+002930     READ RUN-SPEC-FILE
+002940         AT END
+002950             MOVE "Y" TO RUN-SPEC-EOF-FLAG
+002960         NOT AT END
+002970             PERFORM 2110-UNPACK-RUN-SPEC THRU 2110-EXIT
+002980     END-READ.
+002990 2100-EXIT.
+003000     EXIT.
+003010 
+003020 2110-UNPACK-RUN-SPEC.
+003030     MOVE RS-HEIGHT          TO HEIGHT.
+003040     MOVE RS-WIDTH           TO WIDTH.
+003050     MOVE RS-GENERATIONS     TO GENERATIONS.
+003060     MOVE RS-SEED            TO SEED.
+003070     MOVE RS-SEED            TO ORIGINAL-SEED.
+003080     MOVE RS-WRAP-FLAG       TO WRAP-FLAG.
+003090     MOVE RS-PATTERN-NAME    TO PATTERN-NAME.
+003100     MOVE RS-CKPT-INTERVAL   TO CKPT-INTERVAL.
+003110     MOVE RS-RESTART-FLAG    TO RESTART-FLAG.
+003120 2110-EXIT.
+003130     EXIT.
+003140 
+003150 2200-HANDLE-ONE-RUN-SPEC.
+003160     ADD 1 TO RUN-NUMBER.
+003170     PERFORM 3000-VALIDATE-DIMENSIONS THRU 3000-EXIT.
+003180     IF DIMENSIONS-VALID
+003190         ADD 1 TO JOB-TOTAL-RUNS
+003200         PERFORM 4000-RUN-SIMULATION THRU 4000-EXIT
+003210     ELSE
+003220         ADD 1 TO JOB-TOTAL-REJECTED
+003230         PERFORM 3100-REJECT-RUN THRU 3100-EXIT
+003240     END-IF.
+003250     PERFORM 2100-READ-RUN-SPEC THRU 2100-EXIT.
+003260 2200-EXIT.
+003270     EXIT.
+003280 
+003290*----------------------------------------------------------*
+003300* 3000-VALIDATE-DIMENSIONS - HEIGHT TIMES WIDTH MUST FIT    *
+003310* INSIDE THE CELLS-A/CELLS-B TABLE CAPACITY.                *
+003320*----------------------------------------------------------*
+003330 3000-VALIDATE-DIMENSIONS.
+003340     MOVE "Y" TO VALIDATION-OK-FLAG.
+003350     MOVE "N" TO ZERO-DIMENSION-FLAG.
+003360     IF HEIGHT = 0 OR WIDTH = 0
+003370         MOVE "N" TO VALIDATION-OK-FLAG
+003380         MOVE "Y" TO ZERO-DIMENSION-FLAG
+003390     ELSE
+003400         COMPUTE VALIDATION-SIZE = HEIGHT * WIDTH
+003410         IF VALIDATION-SIZE > BOARD-SIZE-MAX
+003420             MOVE "N" TO VALIDATION-OK-FLAG
+003430         ELSE
+003440             MOVE VALIDATION-SIZE TO BOARD-SIZE
+003450         END-IF
+003460     END-IF.
+003470 3000-EXIT.
+003480     EXIT.
+003490
+003500 3100-REJECT-RUN.
+003510     MOVE HEIGHT TO EDIT-HEIGHT.
+003520     MOVE WIDTH TO EDIT-WIDTH.
+003530     IF DIMENSION-IS-ZERO
+003540         DISPLAY "RUN " RUN-NUMBER " REJECTED - " EDIT-HEIGHT
+003550             " BY " EDIT-WIDTH " HAS A ZERO DIMENSION"
+003560     ELSE
+003570         DISPLAY "RUN " RUN-NUMBER " REJECTED - " EDIT-HEIGHT
+003580             " BY " EDIT-WIDTH " EXCEEDS CELLS TABLE CAPACITY OF "
+003590             BOARD-SIZE-MAX
+003600     END-IF.
+003610     MOVE SPACES TO REPORT-RECORD.
+003620     MOVE RUN-NUMBER TO EDIT-RUN-NUMBER.
+003630     IF DIMENSION-IS-ZERO
+003640         STRING "RUN " EDIT-RUN-NUMBER " REJECTED - " EDIT-HEIGHT
+003650             " BY " EDIT-WIDTH
+003660             " HAS A ZERO DIMENSION" DELIMITED BY SIZE
+003670             INTO REPORT-RECORD
+003680     ELSE
+003690         STRING "RUN " EDIT-RUN-NUMBER " REJECTED - " EDIT-HEIGHT
+003700             " BY " EDIT-WIDTH
+003710             " EXCEEDS CELLS TABLE CAPACITY" DELIMITED BY SIZE
+003720             INTO REPORT-RECORD
+003730     END-IF.
+003740     WRITE REPORT-RECORD.
+003750     MOVE 0 TO EXIT-GENERATION.
+003760     MOVE 0 TO LIVE-COUNT.
+003770     IF DIMENSION-IS-ZERO
+003780         MOVE "REJECTED - ZERO DIMENSION"
+003790             TO EXIT-REASON
+003800     ELSE
+003810         MOVE "REJECTED - DIMENSIONS EXCEED TABLE CAPACITY"
+003820             TO EXIT-REASON
+003830     END-IF.
+003840     PERFORM 8500-WRITE-AUDIT-RECORD THRU 8500-EXIT.
+003850 3100-EXIT.
+003860     EXIT.
+003870 
+003880*----------------------------------------------------------*
+003890* 4000-RUN-SIMULATION - DRIVE ONE COMPLETE GAME-OF-LIFE RUN *
+003900* FOR THE CURRENTLY UNPACKED RUN-SPEC.                      *
+003910*----------------------------------------------------------*
+003920 4000-RUN-SIMULATION.
+003930     PERFORM 4050-WRITE-RUN-HEADER THRU 4050-EXIT.
+003940     PERFORM 4100-INITIALIZE-BOARD THRU 4100-EXIT.
+003950     PERFORM 4200-GENERATION-LOOP THRU 4200-EXIT.
+003960     PERFORM 4300-WRITE-RUN-SUMMARY THRU 4300-EXIT.
+003970     PERFORM 8500-WRITE-AUDIT-RECORD THRU 8500-EXIT.
+003980 4000-EXIT.
+003990     EXIT.
+004000 
+004010 4050-WRITE-RUN-HEADER.
+004020     MOVE RUN-NUMBER TO EDIT-RUN-NUMBER.
+004030     MOVE HEIGHT TO EDIT-HEIGHT.
+004040     MOVE WIDTH TO EDIT-WIDTH.
+004050     MOVE GENERATIONS TO EDIT-REQ-GENERATIONS.
+004060     MOVE SEED TO EDIT-SEED.
+004070     MOVE SPACES TO REPORT-RECORD.
+004080     STRING "RUN " EDIT-RUN-NUMBER " - " EDIT-HEIGHT " X "
+004090         EDIT-WIDTH " BOARD, SEED " EDIT-SEED ", UP TO "
+004100         EDIT-REQ-GENERATIONS " GENERATIONS"
+004110         DELIMITED BY SIZE INTO REPORT-RECORD.
+004120     WRITE REPORT-RECORD.
+004130     MOVE SPACES TO BOARD-OUT-RECORD.
+004140     STRING "RUN " EDIT-RUN-NUMBER " - " EDIT-HEIGHT " X "
+004150         EDIT-WIDTH " BOARD" DELIMITED BY SIZE
+004160         INTO BOARD-OUT-RECORD.
+004170     WRITE BOARD-OUT-RECORD.
+004180 4050-EXIT.
+004190     EXIT.
+004200 
+004210*----------------------------------------------------------*
+004220* 4100-INITIALIZE-BOARD - SET UP CELLS-A FOR GENERATION 1   *
+004230* (OR THE RESTART GENERATION), EITHER FROM A CHECKPOINT, A  *
+004240* NAMED PATTERN, OR THE RANDOM NUMBER GENERATOR.            *
+004250*----------------------------------------------------------*
+004260 4100-INITIALIZE-BOARD.
+004270     MOVE "N" TO CHECKPOINT-FOUND-FLAG.
+004280     MOVE 0 TO HISTORY-COUNT.
+004290     MOVE 1 TO START-GENERATION.
+004300     MOVE "N" TO RUN-CONTROL-FLAG.
+004310     MOVE SPACES TO EXIT-REASON.
+004320     IF RESTART-REQUESTED
+004330         PERFORM 4140-LOAD-CHECKPOINT THRU 4140-EXIT
+004340     END-IF.
+004350     IF NOT CHECKPOINT-WAS-FOUND
+004360         MOVE 0 TO PEAK-POPULATION
+004370         MOVE 0 TO PEAK-GENERATION
+004380         IF PATTERN-NAME NOT = SPACES
+004390             PERFORM 4110-ZERO-BOARD THRU 4110-EXIT
+004400             PERFORM 4130-LOAD-PATTERN THRU 4130-EXIT
+004410         ELSE
+004420             PERFORM 4120-RANDOM-FILL THRU 4120-EXIT
+004430         END-IF
+004440     END-IF.
+004450 4100-EXIT.
+004460     EXIT.
+004470 
+004480 4110-ZERO-BOARD.
+004490     PERFORM 4110A-ZERO-CELL THRU 4110A-EXIT
+004500         VARYING F FROM 1 BY 1 UNTIL F > BOARD-SIZE.
+004510 4110-EXIT.
+004520     EXIT.
+004530 
+004540 4110A-ZERO-CELL.
+004550     MOVE 0 TO CELLS-A(F).
+004560 4110A-EXIT.
+004570     EXIT.
+004580 
+004590 4120-RANDOM-FILL.
+004600     PERFORM 4120A-RANDOM-FILL-CELL THRU 4120A-EXIT
+004610         VARYING F FROM 1 BY 1 UNTIL F > BOARD-SIZE.
+004620 4120-EXIT.
+004630     EXIT.
+004640 
+004650 4120A-RANDOM-FILL-CELL.
+004660     COMPUTE SEED = SEED * 4848 + 1.
+004670     COMPUTE RAND = FUNCTION MOD(SEED, 90) + 2.
+004680     IF RAND > 50
+004690         MOVE 1 TO CELLS-A(F)
+004700     ELSE
+004710         MOVE 0 TO CELLS-A(F)
+004720     END-IF.
+004730 4120A-EXIT.
+004740     EXIT.
+004750 
+004760*----------------------------------------------------------*
+004770* 4130-LOAD-PATTERN - STAMP A NAMED PATTERN FROM THE        *
+004780* PATTERN DATASET ONTO THE BOARD, ANCHORED AT ITS CENTER.   *
+004790*----------------------------------------------------------*
+004800 4130-LOAD-PATTERN.
+004810     COMPUTE ANCHOR-ROW = HEIGHT / 2.
+004820     COMPUTE ANCHOR-COL = WIDTH / 2.
+004830     MOVE "N" TO PATTERN-EOF-FLAG.
+004840     OPEN INPUT PATTERN-FILE.
+004850     IF FS-PATTERN NOT = "00"
+004860         MOVE "Y" TO PATTERN-EOF-FLAG
+004870         DISPLAY "PATTERN DATASET NOT AVAILABLE FOR RUN "
+004880             RUN-NUMBER " - FILE STATUS " FS-PATTERN
+004890             ", NO PATTERN CELLS APPLIED"
+004900     ELSE
+004910         PERFORM 4131-READ-PATTERN-RECORD THRU 4131-EXIT
+004920         PERFORM 4132-APPLY-PATTERN-RECORD THRU 4132-EXIT
+004930             UNTIL NO-MORE-PATTERNS
+004940         CLOSE PATTERN-FILE
+004950     END-IF.
+004960 4130-EXIT.
+004970     EXIT.
+004980 
+004990 4131-READ-PATTERN-RECORD.
+005000     READ PATTERN-FILE
+005010         AT END
+005020             MOVE "Y" TO PATTERN-EOF-FLAG
+005030     END-READ.
+005040 4131-EXIT.
+005050     EXIT.
+005060 
+005070 4132-APPLY-PATTERN-RECORD.
+005080     IF PR-PATTERN-NAME = PATTERN-NAME
+005090         COMPUTE I = ANCHOR-ROW + PR-ROW-OFFSET
+005100         COMPUTE J = ANCHOR-COL + PR-COL-OFFSET
+005110         IF I >= 1 AND I <= HEIGHT AND J >= 1 AND J <= WIDTH
+005120             MOVE 1 TO CELLS-A((I - 1) * WIDTH + J)
+005130         END-IF
+005140     END-IF.
+005150     PERFORM 4131-READ-PATTERN-RECORD THRU 4131-EXIT.
+005160 4132-EXIT.
+005170     EXIT.
+005180 
+005190*----------------------------------------------------------*
+005200* 4140-LOAD-CHECKPOINT - RESTORE CELLS-A AND THE GENERATION *
+005210* NUMBER FROM THE LAST CHECKPOINT RECORD THAT BELONGS TO    *
+005220* THE CURRENT RUN-NUMBER (CKPTFILE IS SHARED BY EVERY RUN   *
+005230* IN THE JOB, SO A PLAIN LAST-RECORD-IN-FILE READ WOULD     *
+005240* PICK UP ANOTHER RUN'S BOARD).                             *
+005250 4140-LOAD-CHECKPOINT.
+005260     MOVE "N" TO CHECKPOINT-FOUND-FLAG.
+005270     MOVE "N" TO CHECKPOINT-EOF-FLAG.
+005280     OPEN INPUT CHECKPOINT-FILE.
+005290     IF FS-CHECKPOINT = "00"
+005300         PERFORM 4141-READ-CHECKPOINT-RECORD THRU 4141-EXIT
+005310         PERFORM 4142-KEEP-CHECKPOINT-RECORD THRU 4142-EXIT
+005320             UNTIL NO-MORE-CHECKPOINTS
+005330         CLOSE CHECKPOINT-FILE
+005340     END-IF.
+005350     IF CHECKPOINT-WAS-FOUND
+005360         PERFORM 4144-VALIDATE-CHECKPOINT-DIMS THRU 4144-EXIT
+005370     END-IF.
+005380     IF CHECKPOINT-WAS-FOUND
+005390         COMPUTE START-GENERATION = SAVED-CKPT-GENERATION + 1
+005400         MOVE SAVED-CKPT-HEIGHT TO HEIGHT
+005410         MOVE SAVED-CKPT-WIDTH TO WIDTH
+005420         MOVE VALIDATION-SIZE TO BOARD-SIZE
+005430         MOVE SAVED-CKPT-PEAK-POPULATION TO PEAK-POPULATION
+005440         MOVE SAVED-CKPT-PEAK-GENERATION TO PEAK-GENERATION
+005450         PERFORM 4143-RESTORE-CELL THRU 4143-EXIT
+005460             VARYING G FROM 1 BY 1 UNTIL G > BOARD-SIZE
+005470         PERFORM 4230-COMPUTE-NEXT-GENERATION THRU 4230-EXIT
+005480         DISPLAY "RESTARTING RUN " RUN-NUMBER
+005490             " FROM CHECKPOINT AT GENERATION "
+005500             SAVED-CKPT-GENERATION
+005510     ELSE
+005520         DISPLAY "NO CHECKPOINT FOUND FOR RUN " RUN-NUMBER
+005530             " - STARTING FROM GENERATION 1"
+005540     END-IF.
+005550 4140-EXIT.
+005560     EXIT.
+005570
+005580*----------------------------------------------------------*
+005590* 4144-VALIDATE-CHECKPOINT-DIMS - THE SAME CAPACITY CHECK   *
+005600* 3000-VALIDATE-DIMENSIONS RUNS FOR A RUN-SPEC, RUN AGAIN   *
+005610* AGAINST THE CHECKPOINT'S OWN HEIGHT/WIDTH SO A STALE OR   *
+005620* FOREIGN CHECKPOINT RECORD CAN NEVER OVERFLOW BOARD-SIZE.  *
+005630*----------------------------------------------------------*
+005640 4144-VALIDATE-CHECKPOINT-DIMS.
+005650     IF SAVED-CKPT-HEIGHT = 0 OR SAVED-CKPT-WIDTH = 0
+005660         MOVE "N" TO CHECKPOINT-FOUND-FLAG
+005670         DISPLAY "CHECKPOINT FOR RUN " RUN-NUMBER
+005680             " HAS INVALID DIMENSIONS - IGNORED, STARTING FROM "
+005690             "GENERATION 1"
+005700     ELSE
+005710         COMPUTE VALIDATION-SIZE =
+005720             SAVED-CKPT-HEIGHT * SAVED-CKPT-WIDTH
+005730         IF VALIDATION-SIZE > BOARD-SIZE-MAX
+005740             MOVE "N" TO CHECKPOINT-FOUND-FLAG
+005750             DISPLAY "CHECKPOINT FOR RUN " RUN-NUMBER
+005760                 " EXCEEDS CELLS TABLE CAPACITY OF "
+005770                 BOARD-SIZE-MAX " - IGNORED, STARTING FROM"
+005780                 " GENERATION 1"
+005790         END-IF
+005800     END-IF.
+005810 4144-EXIT.
+005820     EXIT.
+005830
+005840 4141-READ-CHECKPOINT-RECORD.
+005850     READ CHECKPOINT-FILE
+005860         AT END
+005870             MOVE "Y" TO CHECKPOINT-EOF-FLAG
+005880     END-READ.
+005890 4141-EXIT.
+005900     EXIT.
+005910
+005920 4142-KEEP-CHECKPOINT-RECORD.
+005930     IF CKPT-RUN-NUMBER = RUN-NUMBER
+005940         MOVE "Y" TO CHECKPOINT-FOUND-FLAG
+005950         MOVE CKPT-GENERATION TO SAVED-CKPT-GENERATION
+005960         MOVE CKPT-HEIGHT TO SAVED-CKPT-HEIGHT
+005970         MOVE CKPT-WIDTH TO SAVED-CKPT-WIDTH
+005980         MOVE CKPT-PEAK-POPULATION TO SAVED-CKPT-PEAK-POPULATION
+005990         MOVE CKPT-PEAK-GENERATION TO SAVED-CKPT-PEAK-GENERATION
+006000         PERFORM 4142A-SAVE-CELL THRU 4142A-EXIT
+006010             VARYING G FROM 1 BY 1 UNTIL G > BOARD-SIZE-MAX
+006020     END-IF.
+006030     PERFORM 4141-READ-CHECKPOINT-RECORD THRU 4141-EXIT.
+006040 4142-EXIT.
+006050     EXIT.
+006060
+006070 4142A-SAVE-CELL.
+006080     MOVE CKPT-CELLS(G) TO SAVED-CKPT-CELLS(G).
+006090 4142A-EXIT.
+006100     EXIT.
+006110
+006120 4143-RESTORE-CELL.
+006130     MOVE SAVED-CKPT-CELLS(G) TO CELLS-A(G).
+006140 4143-EXIT.
+006150     EXIT.
+006160 
+006170*----------------------------------------------------------*
+006180* 4200-GENERATION-LOOP - STEP THE BOARD FORWARD ONE         *
+006190* GENERATION AT A TIME UNTIL GENERATIONS IS REACHED OR THE  *
+006200* BOARD IS DETECTED TO HAVE STOPPED CHANGING.               *
+006210*----------------------------------------------------------*
+006220 4200-GENERATION-LOOP.
+006230     PERFORM 4210-ONE-GENERATION THRU 4210-EXIT
+006240         VARYING F FROM START-GENERATION BY 1
+006250         UNTIL F > GENERATIONS OR STOP-REQUESTED.
+006260     IF F > GENERATIONS
+006270         COMPUTE EXIT-GENERATION = GENERATIONS
+006280         MOVE "COMPLETED REQUESTED GENERATION COUNT"
+006290             TO EXIT-REASON
+006300     ELSE
+006310         COMPUTE EXIT-GENERATION = F - 1
+006320     END-IF.
+006330 4200-EXIT.
+006340     EXIT.
+006350 
+006360 4210-ONE-GENERATION.
+006370     PERFORM 4211-RENDER-BOARD THRU 4211-EXIT.
+006380     PERFORM 4212-SAVE-BOARD-OUTPUT THRU 4212-EXIT.
+006390     PERFORM 4215-COMPUTE-STATISTICS THRU 4215-EXIT.
+006400     PERFORM 4216-WRITE-STATISTICS-LINE THRU 4216-EXIT.
+006410     PERFORM 4217-UPDATE-PEAK THRU 4217-EXIT.
+006420     PERFORM 4218-CHECK-CHECKPOINT THRU 4218-EXIT.
+006430     PERFORM 4219-CHECK-STABILITY THRU 4219-EXIT.
+006440     PERFORM 4220-PUSH-HISTORY THRU 4220-EXIT.
+006450     IF NOT STOP-REQUESTED
+006460         PERFORM 4230-COMPUTE-NEXT-GENERATION THRU 4230-EXIT
+006470     END-IF.
+006480 4210-EXIT.
+006490     EXIT.
+006500 
+006510*----------------------------------------------------------*
+006520* 4211-RENDER-BOARD - ANIMATE THE CURRENT GENERATION TO THE *
+006530* TERMINAL, THEN HOME THE CURSOR BACK UP FOR THE NEXT ONE.  *
+006540*----------------------------------------------------------*
+006550 4211-RENDER-BOARD.
+006560     PERFORM 4211A-DISPLAY-ROW THRU 4211A-EXIT
+006570         VARYING I FROM 1 BY 1 UNTIL I > HEIGHT.
+006580     DISPLAY ESC "[" HEIGHT "A" WITH NO ADVANCING.
+006590 4211-EXIT.
+006600     EXIT.
+006610 
+006620 4211A-DISPLAY-ROW.
+006630     PERFORM 4211B-DISPLAY-CELL THRU 4211B-EXIT
+006640         VARYING J FROM 1 BY 1 UNTIL J > WIDTH.
+006650     DISPLAY " ".
+006660 4211A-EXIT.
+006670     EXIT.
+006680 
+006690 4211B-DISPLAY-CELL.
+006700     IF CELLS-A((I - 1) * WIDTH + J) = 1
+006710         DISPLAY "██" WITH NO ADVANCING
+006720     ELSE
+006730         DISPLAY "  " WITH NO ADVANCING
+006740     END-IF.
+006750 4211B-EXIT.
+006760     EXIT.
+006770 
+006780*----------------------------------------------------------*
+006790* 4212-SAVE-BOARD-OUTPUT - ARCHIVE THE CURRENT GENERATION   *
+006800* TO THE BOARD-OUT DATASET, ONE CHARACTER PER CELL.         *
+006810*----------------------------------------------------------*
+006820 4212-SAVE-BOARD-OUTPUT.
+006830     MOVE SPACES TO BOARD-OUT-RECORD.
+006840     MOVE F TO EDIT-GENERATION.
+006850     STRING "GENERATION " EDIT-GENERATION DELIMITED BY SIZE
+006860         INTO BOARD-OUT-RECORD.
+006870     WRITE BOARD-OUT-RECORD.
+006880     PERFORM 4212A-WRITE-BOARD-ROW THRU 4212A-EXIT
+006890         VARYING I FROM 1 BY 1 UNTIL I > HEIGHT.
+006900 4212-EXIT.
+006910     EXIT.
+006920 
+006930 4212A-WRITE-BOARD-ROW.
+006940     MOVE SPACES TO BOARD-OUT-RECORD.
+006950     PERFORM 4212B-SET-ROW-CHAR THRU 4212B-EXIT
+006960         VARYING J FROM 1 BY 1 UNTIL J > WIDTH.
+006970     WRITE BOARD-OUT-RECORD.
+006980 4212A-EXIT.
+006990     EXIT.
+007000 
+007010 4212B-SET-ROW-CHAR.
+007020     IF CELLS-A((I - 1) * WIDTH + J) = 1
+007030         MOVE "1" TO BOARD-OUT-RECORD(J:1)
+007040     ELSE
+007050         MOVE "0" TO BOARD-OUT-RECORD(J:1)
+007060     END-IF.
+007070 4212B-EXIT.
+007080     EXIT.
+007090 
+007100*----------------------------------------------------------*
+007110* 4215-COMPUTE-STATISTICS - COUNT THE LIVE CELLS IN THE     *
+007120* CURRENT GENERATION.  BORN-COUNT/DIED-COUNT WERE ALREADY   *
+007130* COMPUTED BY THE PRIOR GENERATION'S TRANSITION EXCEPT ON   *
+007140* THE FIRST GENERATION OF THE RUN.                          *
+007150*----------------------------------------------------------*
+007160 4215-COMPUTE-STATISTICS.
+007170     MOVE 0 TO LIVE-COUNT.
+007180     PERFORM 4215A-COUNT-LIVE-CELL THRU 4215A-EXIT
+007190         VARYING G FROM 1 BY 1 UNTIL G > BOARD-SIZE.
+007200     IF F = START-GENERATION AND NOT CHECKPOINT-WAS-FOUND
+007210         MOVE LIVE-COUNT TO BORN-COUNT
+007220         MOVE 0 TO DIED-COUNT
+007230     END-IF.
+007240 4215-EXIT.
+007250     EXIT.
+007260 
+007270 4215A-COUNT-LIVE-CELL.
+007280     IF CELLS-A(G) = 1
+007290         ADD 1 TO LIVE-COUNT
+007300     END-IF.
+007310 4215A-EXIT.
+007320     EXIT.
+007330 
+007340 4216-WRITE-STATISTICS-LINE.
+007350     MOVE F TO EDIT-GENERATION.
+007360     MOVE LIVE-COUNT TO EDIT-LIVE.
+007370     MOVE BORN-COUNT TO EDIT-BORN.
+007380     MOVE DIED-COUNT TO EDIT-DIED.
+007390     MOVE SPACES TO REPORT-RECORD.
+007400     STRING "  GENERATION " EDIT-GENERATION
+007410         "  LIVE=" EDIT-LIVE
+007420         "  BORN=" EDIT-BORN
+007430         "  DIED=" EDIT-DIED
+007440         DELIMITED BY SIZE INTO REPORT-RECORD.
+007450     WRITE REPORT-RECORD.
+007460 4216-EXIT.
+007470     EXIT.
+007480 
+007490 4217-UPDATE-PEAK.
+007500     IF LIVE-COUNT > PEAK-POPULATION
+007510         MOVE LIVE-COUNT TO PEAK-POPULATION
+007520         MOVE F TO PEAK-GENERATION
+007530     END-IF.
+007540 4217-EXIT.
+007550     EXIT.
+007560 
+007570*----------------------------------------------------------*
+007580* 4218-CHECK-CHECKPOINT - EVERY CKPT-INTERVAL GENERATIONS,  *
+007590* WRITE CELLS-A AND THE GENERATION NUMBER TO THE CHECKPOINT *
+007600* DATASET SO A LATER RESTART CAN PICK UP FROM HERE.         *
+007610*----------------------------------------------------------*
+007620 4218-CHECK-CHECKPOINT.
+007630     IF CKPT-INTERVAL > 0
+007640         COMPUTE REMAINDER-VALUE = FUNCTION MOD(F, CKPT-INTERVAL)
+007650         IF REMAINDER-VALUE = 0
+007660             PERFORM 4218A-WRITE-CHECKPOINT THRU 4218A-EXIT
+007670         END-IF
+007680     END-IF.
+007690 4218-EXIT.
+007700     EXIT.
+007710 
+007720 4218A-WRITE-CHECKPOINT.
+007730     OPEN EXTEND CHECKPOINT-FILE.
+007740     IF FS-CHECKPOINT NOT = "00"
+007750         OPEN OUTPUT CHECKPOINT-FILE
+007760     END-IF.
+007770     MOVE RUN-NUMBER TO CKPT-RUN-NUMBER.
+007780     MOVE F TO CKPT-GENERATION.
+007790     MOVE HEIGHT TO CKPT-HEIGHT.
+007800     MOVE WIDTH TO CKPT-WIDTH.
+007810     MOVE PEAK-POPULATION TO CKPT-PEAK-POPULATION.
+007820     MOVE PEAK-GENERATION TO CKPT-PEAK-GENERATION.
+007830     PERFORM 4218B-COPY-CELL-TO-CKPT THRU 4218B-EXIT
+007840         VARYING G FROM 1 BY 1 UNTIL G > BOARD-SIZE-MAX.
+007850     WRITE CHECKPOINT-RECORD.
+007860     CLOSE CHECKPOINT-FILE.
+007870 4218A-EXIT.
+007880     EXIT.
+007890 
+007900 4218B-COPY-CELL-TO-CKPT.
+007910     IF G <= BOARD-SIZE
+007920         MOVE CELLS-A(G) TO CKPT-CELLS(G)
+007930     ELSE
+007940         MOVE 0 TO CKPT-CELLS(G)
+007950     END-IF.
+007960 4218B-EXIT.
+007970     EXIT.
+007980 
+007990*----------------------------------------------------------*
+008000* 4219-CHECK-STABILITY - DECIDE WHETHER THE BOARD HAS DIED  *
+008010* OUT, SETTLED INTO A STILL LIFE, OR STARTED OSCILLATING,   *
+008020* COMPARING THE CURRENT BOARD AGAINST RECENT HISTORY.       *
+008030*----------------------------------------------------------*
+008040 4219-CHECK-STABILITY.
+008050     IF LIVE-COUNT = 0
+008060         MOVE "Y" TO RUN-CONTROL-FLAG
+008070         MOVE F TO EDIT-GENERATION
+008080         STRING "EXTINCT AT GENERATION " EDIT-GENERATION
+008090             DELIMITED BY SIZE INTO EXIT-REASON
+008100         PERFORM 4219C-REPORT-STOP-REASON THRU 4219C-EXIT
+008110     ELSE
+008120         MOVE "N" TO MATCH-FOUND-FLAG
+008130         MOVE 0 TO MATCH-DISTANCE
+008140         PERFORM 4219A-COMPARE-HISTORY THRU 4219A-EXIT
+008150             VARYING H FROM 1 BY 1
+008160             UNTIL H > HISTORY-COUNT OR HISTORY-MATCH
+008170         IF HISTORY-MATCH
+008180             MOVE "Y" TO RUN-CONTROL-FLAG
+008190             PERFORM 4219B-BUILD-CYCLE-MESSAGE THRU 4219B-EXIT
+008200             PERFORM 4219C-REPORT-STOP-REASON THRU 4219C-EXIT
+008210         END-IF
+008220     END-IF.
+008230 4219-EXIT.
+008240     EXIT.
+008250 
+008260 4219A-COMPARE-HISTORY.
+008270     MOVE "Y" TO CELLS-EQUAL-FLAG.
+008280     PERFORM 4219A1-COMPARE-CELL THRU 4219A1-EXIT
+008290         VARYING G FROM 1 BY 1
+008300         UNTIL G > BOARD-SIZE OR NOT CELLS-MATCH.
+008310     IF CELLS-MATCH
+008320         MOVE "Y" TO MATCH-FOUND-FLAG
+008330         MOVE H TO MATCH-DISTANCE
+008340     END-IF.
+008350 4219A-EXIT.
+008360     EXIT.
+008370 
+008380 4219A1-COMPARE-CELL.
+008390     IF CELLS-A(G) NOT = HISTORY-CELLS(H, G)
+008400         MOVE "N" TO CELLS-EQUAL-FLAG
+008410     END-IF.
+008420 4219A1-EXIT.
+008430     EXIT.
+008440 
+008450 4219B-BUILD-CYCLE-MESSAGE.
+008460     COMPUTE CYCLE-START-GENERATION = F - MATCH-DISTANCE.
+008470     MOVE F TO EDIT-GENERATION.
+008480     IF MATCH-DISTANCE = 1
+008490         STRING "STABLE AT GENERATION " EDIT-GENERATION
+008500             DELIMITED BY SIZE INTO EXIT-REASON
+008510     ELSE
+008520         MOVE CYCLE-START-GENERATION TO EDIT-PEAK-GEN
+008530         STRING "OSCILLATING WITH PERIOD " MATCH-DISTANCE
+008540             " STARTING AT GENERATION " EDIT-PEAK-GEN
+008550             DELIMITED BY SIZE INTO EXIT-REASON
+008560     END-IF.
+008570 4219B-EXIT.
+008580     EXIT.
+008590 
+008600 4219C-REPORT-STOP-REASON.
+008610     DISPLAY "RUN " RUN-NUMBER " - " EXIT-REASON.
+008620     MOVE SPACES TO REPORT-RECORD.
+008630     STRING "  ==> " EXIT-REASON DELIMITED BY SIZE
+008640         INTO REPORT-RECORD.
+008650     WRITE REPORT-RECORD.
+008660 4219C-EXIT.
+008670     EXIT.
+008680 
+008690*----------------------------------------------------------*
+008700* 4220-PUSH-HISTORY - SHIFT THE HISTORY TABLE DOWN AND SAVE *
+008710* THE CURRENT GENERATION AS THE NEWEST ENTRY.               *
+008720*----------------------------------------------------------*
+008730 4220-PUSH-HISTORY.
+008740     PERFORM 4220A-SHIFT-ENTRY THRU 4220A-EXIT
+008750         VARYING H FROM HISTORY-DEPTH BY -1 UNTIL H < 2.
+008760     PERFORM 4220B-COPY-CURRENT-TO-HIST1 THRU 4220B-EXIT
+008770         VARYING G FROM 1 BY 1 UNTIL G > BOARD-SIZE.
+008780     IF HISTORY-COUNT < HISTORY-DEPTH
+008790         ADD 1 TO HISTORY-COUNT
+008800     END-IF.
+008810 4220-EXIT.
+008820     EXIT.
+008830 
+008840 4220A-SHIFT-ENTRY.
+008850     PERFORM 4220A1-COPY-ENTRY THRU 4220A1-EXIT
+008860         VARYING G FROM 1 BY 1 UNTIL G > BOARD-SIZE.
+008870 4220A-EXIT.
+008880     EXIT.
+008890 
+008900 4220A1-COPY-ENTRY.
+008910     MOVE HISTORY-CELLS(H - 1, G) TO HISTORY-CELLS(H, G).
+008920 4220A1-EXIT.
+008930     EXIT.
+008940 
+008950 4220B-COPY-CURRENT-TO-HIST1.
+008960     MOVE CELLS-A(G) TO HISTORY-CELLS(1, G).
+008970 4220B-EXIT.
+008980     EXIT.
+008990 
+009000*----------------------------------------------------------*
+009010* 4230-COMPUTE-NEXT-GENERATION - APPLY THE CONWAY RULES TO  *
+009020* EVERY CELL, PRODUCING THE NEXT GENERATION IN CELLS-A AND  *
+009030* COUNTING HOW MANY CELLS WERE BORN AND DIED ALONG THE WAY. *
+009040*----------------------------------------------------------*
+009050 4230-COMPUTE-NEXT-GENERATION.
+009060     MOVE 0 TO BORN-COUNT.
+009070     MOVE 0 TO DIED-COUNT.
+009080     PERFORM 4230C-COPY-TO-PREVIOUS THRU 4230C-EXIT
+009090         VARYING G FROM 1 BY 1 UNTIL G > BOARD-SIZE.
+009100     PERFORM 4230A-PROCESS-ROW THRU 4230A-EXIT
+009110         VARYING I FROM 1 BY 1 UNTIL I > HEIGHT.
+009120 4230-EXIT.
+009130     EXIT.
+009140 
+009150 4230C-COPY-TO-PREVIOUS.
+009160     MOVE CELLS-A(G) TO CELLS-B(G).
+009170 4230C-EXIT.
+009180     EXIT.
+009190 
+009200 4230A-PROCESS-ROW.
+009210     PERFORM 4230B-PROCESS-CELL THRU 4230B-EXIT
+009220         VARYING J FROM 1 BY 1 UNTIL J > WIDTH.
+009230 4230A-EXIT.
+009240     EXIT.
+009250 
+009260 4230B-PROCESS-CELL.
+009270     MOVE I TO N.
+009280     MOVE J TO M.
+009290     PERFORM 5100-GET-CELL THRU 5100-EXIT.
+009300     MOVE RESULT TO CELL.
+009310     MOVE 0 TO ADJ.
+009320     PERFORM 5200-COMPUTE-ADJACENT THRU 5200-EXIT.
+009330     IF CELL = 1
+009340         IF ADJ < 2 OR ADJ > 3
+009350             MOVE 0 TO CELL
+009360         END-IF
+009370     ELSE
+009380         IF ADJ = 3
+009390             MOVE 1 TO CELL
+009400         END-IF
+009410     END-IF.
+009420     IF CELL = 1 AND RESULT = 0
+009430         ADD 1 TO BORN-COUNT
+009440     END-IF.
+009450     IF CELL = 0 AND RESULT = 1
+009460         ADD 1 TO DIED-COUNT
+009470     END-IF.
+009480     MOVE CELL TO CELLS-A((I - 1) * WIDTH + J).
+009490 4230B-EXIT.
+009500     EXIT.
+009510 
+009520*----------------------------------------------------------*
+009530* 4300-WRITE-RUN-SUMMARY - APPEND THE PEAK-POPULATION LINE  *
+009540* TO THE REPORT AFTER A RUN ENDS.                           *
+009550*----------------------------------------------------------*
+009560 4300-WRITE-RUN-SUMMARY.
+009570     MOVE PEAK-POPULATION TO EDIT-PEAK.
+009580     MOVE PEAK-GENERATION TO EDIT-PEAK-GEN.
+009590     MOVE SPACES TO REPORT-RECORD.
+009600     STRING "  PEAK POPULATION " EDIT-PEAK
+009610         " AT GENERATION " EDIT-PEAK-GEN
+009620         DELIMITED BY SIZE INTO REPORT-RECORD.
+009630     WRITE REPORT-RECORD.
+009640     MOVE SPACES TO REPORT-RECORD.
+009650     STRING "  RUN ENDED - " EXIT-REASON DELIMITED BY SIZE
+009660         INTO REPORT-RECORD.
+009670     WRITE REPORT-RECORD.
+009680 4300-EXIT.
+009690     EXIT.
+009700 
+009710*----------------------------------------------------------*
+009720* 5100-GET-CELL - RETURN THE CELL VALUE AT N,M FROM THE     *
+009730* PREVIOUS GENERATION (CELLS-B), TREATING OUT-OF-RANGE      *
+009740* COORDINATES AS DEAD UNLESS TOROIDAL WRAP IS REQUESTED.    *
+009750*----------------------------------------------------------*
+009760 5100-GET-CELL.
+009770     IF WRAP-ENABLED
+009780         PERFORM 5110-WRAP-COORDINATES THRU 5110-EXIT
+009790     END-IF.
+009800     IF N >= 1 AND M >= 1 AND N <= HEIGHT AND M <= WIDTH
+009810         MOVE CELLS-B((N - 1) * WIDTH + M) TO RESULT
+009820     ELSE
+009830         MOVE 0 TO RESULT
+009840     END-IF.
+009850 5100-EXIT.
+009860     EXIT.
+009870 
+009880 5110-WRAP-COORDINATES.
+009890     IF N < 1
+009900         MOVE HEIGHT TO N
+009910     END-IF.
+009920     IF N > HEIGHT
+009930         MOVE 1 TO N
+009940     END-IF.
+009950     IF M < 1
+009960         MOVE WIDTH TO M
+009970     END-IF.
+009980     IF M > WIDTH
+009990         MOVE 1 TO M
+010000     END-IF.
+010010 5110-EXIT.
+010020     EXIT.
+010030 
+010040*----------------------------------------------------------*
+010050* 5200-COMPUTE-ADJACENT - COUNT LIVE NEIGHBORS OF CELL I,J. *
+010060*----------------------------------------------------------*
+010070 5200-COMPUTE-ADJACENT.
+010080     PERFORM 5210-SCAN-ROW THRU 5210-EXIT
+010090         VARYING K FROM 0 BY 1 UNTIL K > 2.
+010100 5200-EXIT.
+010110     EXIT.
+010120 
+010130 5210-SCAN-ROW.
+010140     PERFORM 5220-SCAN-COL THRU 5220-EXIT
+010150         VARYING L FROM 0 BY 1 UNTIL L > 2.
+010160 5210-EXIT.
+010170     EXIT.
+010180 
+010190 5220-SCAN-COL.
+010200     IF K NOT = 1 OR L NOT = 1
+010210         COMPUTE N = I + K - 1
+010220         COMPUTE M = J + L - 1
+010230         PERFORM 5100-GET-CELL THRU 5100-EXIT
+010240         IF RESULT = 1
+010250             ADD 1 TO ADJ
+010260         END-IF
+010270     END-IF.
+010280 5220-EXIT.
+010290     EXIT.
+010300 
+010310*----------------------------------------------------------*
+010320* 8500-WRITE-AUDIT-RECORD - APPEND ONE AUDIT LINE FOR THE   *
+010330* RUN JUST COMPLETED (OR REJECTED) WITH A FRESH TIMESTAMP.  *
+010340*----------------------------------------------------------*
+010350 8500-WRITE-AUDIT-RECORD.
+010360     ACCEPT CURRENT-DATE-FIELD FROM DATE YYYYMMDD.
+010370     ACCEPT CURRENT-TIME-FIELD FROM TIME.
+010380     MOVE RUN-NUMBER TO EDIT-RUN-NUMBER.
+010390     MOVE ORIGINAL-SEED TO EDIT-SEED.
+010400     MOVE HEIGHT TO EDIT-HEIGHT.
+010410     MOVE WIDTH TO EDIT-WIDTH.
+010420     MOVE GENERATIONS TO EDIT-REQ-GENERATIONS.
+010430     MOVE EXIT-GENERATION TO EDIT-GENERATION.
+010440     MOVE LIVE-COUNT TO EDIT-LIVE.
+010450     MOVE SPACES TO AUDIT-RECORD.
+010460     STRING CURRENT-YYYY "-" CURRENT-MM "-" CURRENT-DD "T"
+010470         CURRENT-HH ":" CURRENT-MN ":" CURRENT-SS
+010480         " RUN=" EDIT-RUN-NUMBER
+010490         " SEED=" EDIT-SEED
+010500         " HEIGHT=" EDIT-HEIGHT
+010510         " WIDTH=" EDIT-WIDTH
+010520         " REQGEN=" EDIT-REQ-GENERATIONS
+010530         " RANGEN=" EDIT-GENERATION
+010540         " LIVE=" EDIT-LIVE
+010550         " OUTCOME=" EXIT-REASON
+010560         DELIMITED BY SIZE INTO AUDIT-RECORD.
+010570     WRITE AUDIT-RECORD.
+010580 8500-EXIT.
+010590     EXIT.
+010600 
+010610*----------------------------------------------------------*
+010620* 9000-TERMINATE - WRITE THE JOB-LEVEL SUMMARY AND CLOSE    *
+010630* EVERY DATASET STILL OPEN FOR THE JOB.                     *
+010640*----------------------------------------------------------*
+010650 9000-TERMINATE.
+010660     MOVE JOB-TOTAL-RUNS TO EDIT-TOTAL-RUNS.
+010670     MOVE JOB-TOTAL-REJECTED TO EDIT-TOTAL-REJECTED.
+010680     MOVE SPACES TO REPORT-RECORD.
+010690     STRING "JOB SUMMARY - " EDIT-TOTAL-RUNS
+010700         " RUN(S) COMPLETED, " EDIT-TOTAL-REJECTED
+010710         " RUN(S) REJECTED" DELIMITED BY SIZE
+010720         INTO REPORT-RECORD.
+010730     WRITE REPORT-RECORD.
+010740     DISPLAY "JOB SUMMARY - " EDIT-TOTAL-RUNS
+010750         " RUN(S) COMPLETED, " EDIT-TOTAL-REJECTED
+010760         " RUN(S) REJECTED".
+010770     CLOSE RUN-SPEC-FILE.
+010780     CLOSE REPORT-FILE.
+010790     CLOSE BOARD-OUT-FILE.
+010800     CLOSE AUDIT-FILE.
+010810 9000-EXIT.
+010820     EXIT.
